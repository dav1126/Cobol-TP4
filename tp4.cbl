@@ -11,6 +11,14 @@
                ORGANIZATION        INDEXED
                ACCESS MODE         RANDOM
                RECORD KEY          COMM-NOM-RECETTE.
+           SELECT EXPORT-RECETTE-FIC ASSIGN TO "RECETTE_IMPRIMER.TXT"
+               ORGANIZATION        LINE SEQUENTIAL.
+
+           SELECT JOURNAL-FIC ASSIGN TO "JOURNAL.LOG"
+               ORGANIZATION        LINE SEQUENTIAL.
+
+           SELECT IMPORT-RECETTE-FIC ASSIGN TO "IMPORT_RECETTES.TXT"
+               ORGANIZATION        LINE SEQUENTIAL.
 
 
        DATA DIVISION.
@@ -22,12 +30,18 @@
                10  RECETTE-DESCRIPTION-LIGNE1       PIC X(60).
                10  RECETTE-DESCRIPTION-LIGNE2       PIC X(60).
                10  RECETTE-DESCRIPTION-LIGNE3       PIC X(60).
+           05  RECETTE-NBRE-PERSONNES      PIC 99.
+           05  RECETTE-CATEGORIE           PIC X.
            05  RECETTE-NBRE-INGREDIENTS    PIC 99.
            05  RECETTE-TABLE-INGREDIENTS OCCURS 1 TO 99
                                   DEPENDING ON RECETTE-NBRE-INGREDIENTS.
                10  RCI-QUANTITE            PIC 9999.
                10  RCI-UNITE-MESURE        PIC A(3).
                10  RCI-NOM                 PIC X(30).
+               10  RCI-CALORIES            PIC 9999.
+               10  RCI-PROTEINES           PIC 999.
+               10  RCI-GLUCIDES            PIC 999.
+               10  RCI-LIPIDES             PIC 999.
            05  RECETTE-PREPARATION.
                10  RECETTE-PREP-LIGNE1     PIC X(67).
                10  RECETTE-PREP-LIGNE2     PIC X(67).
@@ -62,6 +76,15 @@
                10  RECETTE-COMM-LIGNE4     PIC X(67).
                10  RECETTE-COMM-LIGNE5     PIC X(67).
 
+       FD EXPORT-RECETTE-FIC.
+       01  LIGNE-EXPORT                PIC X(80).
+
+       FD JOURNAL-FIC.
+       01  LIGNE-JOURNAL               PIC X(100).
+
+       FD IMPORT-RECETTE-FIC.
+       01  LIGNE-IMPORT                PIC X(120).
+
 
        WORKING-STORAGE SECTION.
       ******************************************************************
@@ -75,8 +98,14 @@
                88  SUPPRIMER                    VALUE "4".
                88  QUITTER                      VALUE "5".
                88  COPIER-FICHIER               VALUE "6".
+               88  RECHERCHER-INGREDIENT        VALUE "7".
+               88  LISTE-EPICERIE               VALUE "8".
+               88  RAPPORT-NUTRITION            VALUE "9".
+               88  PARCOURIR-CATEGORIE          VALUE "0".
+               88  IMPORTER-LOT                 VALUE "A" "a".
                88  W-CHOIX-PRINCIPAL-VALIDE
-                        VALUE "1" "2" "3" "4" "5" "6".
+                        VALUE "1" "2" "3" "4" "5" "6" "7" "8" "9" "0"
+                              "A" "a".
 
       ******************************************************************
       * VARIABLE DE MESSAGE
@@ -91,6 +120,10 @@
            05  W-QUANTITE            PIC 9999 VALUE 0.
            05  W-UNITE-MESURE        PIC A(3).
            05  W-NOM-INGR            PIC X(30).
+           05  W-CALORIES            PIC 9999 VALUE 0.
+           05  W-PROTEINES           PIC 999  VALUE 0.
+           05  W-GLUCIDES            PIC 999  VALUE 0.
+           05  W-LIPIDES             PIC 999  VALUE 0.
 
       ******************************************************************
       * VARIABLE UTILISÉE COMME INDICE DE TABLEAU DANS LE PERFORM
@@ -177,11 +210,115 @@
        01 W-ECRAN-ING             PIC 9.
        01 W-ECRAN-PREP            PIC 9.
 
+      ******************************************************************
+      *SYSTEME DE MESURE PRESENTEMENT UTILISE POUR L'AFFICHAGE DES
+      *INGREDIENTS (PEUT DIFFERER DE RECETTE-SYSTEME-UNITE SI L'USAGER
+      *A BASCULE L'AFFICHAGE VERS L'AUTRE SYSTEME)
+      ******************************************************************
+       01  W-AFFICH-SYSTEME           PIC A VALUE SPACE.
+
+      ******************************************************************
+      *VARIABLES UTILISEES POUR LA SAUVEGARDE/RESTAURATION DES FICHIERS
+      *DE RECETTES ET DE COMMENTAIRES (CHAQUE SAUVEGARDE EST DATEE ET
+      *CONSERVEE, PLUTOT QUE D'ECRASER LA SAUVEGARDE PRECEDENTE)
+      ******************************************************************
+       01  W-CHOIX-SAUVEGARDE         PIC X     VALUE SPACE.
+       01  W-DATE-SAUVEGARDE          PIC 9(8)  VALUE 0.
+       01  W-NOM-BACKUP-RECETTES      PIC X(30) VALUE SPACE.
+       01  W-NOM-BACKUP-COMMENT       PIC X(30) VALUE SPACE.
+       01  W-DETAILS-FICHIER          PIC X(20) VALUE SPACE.
+       01  W-RECETTES-RESTAUREES      PIC 9     VALUE 0.
+       01  W-COMMENT-RESTAUREES       PIC 9     VALUE 0.
+       01  W-SAUVEGARDE-ABSENTE       PIC 9     VALUE 0.
+
+      ******************************************************************
+      *VARIABLES UTILISEES POUR LE JOURNAL DES MODIFICATIONS (QUI A
+      *CHANGE QUOI ET QUAND) SUR LES RECETTES ET LES COMMENTAIRES
+      ******************************************************************
+       01  W-JOURNAL-DATE-HEURE       PIC X(21) VALUE SPACE.
+       01  W-JOURNAL-ACTION           PIC X(15) VALUE SPACE.
+       01  W-JOURNAL-NOM              PIC X(50) VALUE SPACE.
+
+      ******************************************************************
+      *VARIABLES UTILISEES POUR L'IMPORTATION EN LOT DE RECETTES A
+      *PARTIR D'UN FICHIER PLAT (IMPORT_RECETTES.TXT)
+      ******************************************************************
+       01  W-IMPORT-FIN-RECETTE       PIC 9    VALUE 0.
+       01  W-IMPORT-NBRE-AJOUTEES     PIC 999  VALUE 0.
+       01  W-IMPORT-NBRE-DOUBLONS     PIC 999  VALUE 0.
+       01  W-IMPORT-NBRE-ERREURS      PIC 999  VALUE 0.
+       01  W-IMPORT-LIGNE-VALIDE      PIC 9    VALUE 1.
+
       ******************************************************************
       *CHOIX DU MENU COMMENTAIRES
       ******************************************************************
        01  W-CHOIX-COMMENTAIRE     PIC X VALUE SPACE.
 
+      ******************************************************************
+      *VARIABLES UTILISEES POUR LA RECHERCHE D'UNE RECETTE PAR
+      *INGREDIENT (RECHERCHE DE SOUS-CHAINE, SANS EGARD A LA CASSE)
+      ******************************************************************
+       01  W-RECH-INGREDIENT       PIC X(30) VALUE SPACE.
+       01  W-RECH-MAJ              PIC X(30) VALUE SPACE.
+       01  W-NOM-INGR-MAJ          PIC X(30) VALUE SPACE.
+       01  W-LONG-RECH             PIC 99    VALUE 0.
+       01  W-TROUVE                PIC 9     VALUE 0.
+       01  W-K                     PIC 99    VALUE 0.
+       01  W-POS                   PIC 99    VALUE 0.
+
+      ******************************************************************
+      *VARIABLE UTILISEE POUR PARCOURIR LES RECETTES PAR CATEGORIE
+      ******************************************************************
+       01  W-RECH-CATEGORIE        PIC X     VALUE SPACE.
+
+      ******************************************************************
+      *VARIABLES UTILISEES POUR LA CONSTRUCTION D'UNE LISTE D'EPICERIE
+      *CONSOLIDEE A PARTIR DE PLUSIEURS RECETTES CHOISIES
+      ******************************************************************
+       01  W-CHOIX-EPICERIE        PIC X     VALUE SPACE.
+       01  W-NBR-RECETTES-SEL  PIC 99    VALUE 0.
+       01  W-LISTE-RECETTES-SEL OCCURS 20 PIC X(50).
+       01  W-M                     PIC 99    VALUE 0.
+       01  W-E                     PIC 999   VALUE 0.
+       01  W-NBRE-EPICERIE         PIC 999   VALUE 0.
+       01  W-TABLE-EPICERIE OCCURS 200.
+           05  WE-NOM              PIC X(30).
+           05  WE-QUANTITE         PIC 9(7).
+           05  WE-UNITE            PIC X(3).
+
+      ******************************************************************
+      *VARIABLES DE TRAVAIL POUR LA CONVERSION D'UNITES DE MESURE
+      *(UTILISEES PAR LA LISTE D'EPICERIE ET PAR L'AFFICHAGE DES
+      *INGREDIENTS D'UNE RECETTE DANS L'AUTRE SYSTEME DE MESURE)
+      ******************************************************************
+      *PIC 9(7) car la conversion kg/l -> g/ml multiplie par 1000 une
+      *quantite pouvant aller jusqu'a 9998 (9998000, 7 chiffres); un
+      *PIC 9(6) tronquait ce resultat en silence.
+       01  W-CONV-QTE               PIC 9(7)  VALUE 0.
+       01  W-CONV-UNITE             PIC X(3)  VALUE SPACE.
+       01  W-CONV-DEPASSEMENT       PIC 9     VALUE 0.
+
+      ******************************************************************
+      *VARIABLE UTILISEE POUR LA MISE A L'ECHELLE D'UNE RECETTE SELON
+      *UN NOUVEAU NOMBRE DE PORTIONS
+      ******************************************************************
+       01  W-NOUVELLES-PORTIONS     PIC 99    VALUE 0.
+       01  W-PORTIONS-QTE-CALC      PIC 9(7)  VALUE 0.
+       01  W-PORTIONS-DEPASSEMENT   PIC 9     VALUE 0.
+
+      ******************************************************************
+      *VARIABLES DU RAPPORT NUTRITIONNEL
+      ******************************************************************
+       01  W-REP-NUTRITION          PIC X     VALUE SPACE.
+       01  W-TOT-CALORIES           PIC 9(6)  VALUE 0.
+       01  W-TOT-PROTEINES          PIC 9(5)  VALUE 0.
+       01  W-TOT-GLUCIDES           PIC 9(5)  VALUE 0.
+       01  W-TOT-LIPIDES            PIC 9(5)  VALUE 0.
+       01  W-PORTION-CALORIES       PIC 9(6)  VALUE 0.
+       01  W-PORTION-PROTEINES      PIC 9(5)  VALUE 0.
+       01  W-PORTION-GLUCIDES       PIC 9(5)  VALUE 0.
+       01  W-PORTION-LIPIDES        PIC 9(5)  VALUE 0.
+
        SCREEN SECTION.
        01  FOND-ECRAN.
            05          BLANK SCREEN
@@ -213,7 +350,17 @@
            05          LINE 16 COL 25
                        VALUE "5) Quitter le programme".
            05          LINE 18 COL 25
-                       VALUE "6) Copier le fichier de recettes".
+                       VALUE "6) Sauvegarder/restaurer les recettes".
+           05          LINE 8 COL 55
+                       VALUE "7) Rechercher par ingredient".
+           05          LINE 10 COL 55
+                       VALUE "8) Batir une liste d'epicerie".
+           05          LINE 12 COL 55
+                       VALUE "9) Rapport nutritionnel d'une recette".
+           05          LINE 14 COL 55
+                       VALUE "0) Parcourir par categorie".
+           05          LINE 16 COL 55
+                       VALUE "A) Importer/exporter des recettes en lot".
            05          LINE 21 COL 25
                        VALUE "Votre choix:".
            05          LINE 25 COL 1
@@ -234,6 +381,15 @@
            05          LINE 15 COL 5
         VALUE "Systeme d'unite de mesure (U pour US, M pour metrique):"
                        FOREGROUND-COLOR 1.
+           05          LINE 17 COL 5
+                       VALUE "Nombre de portions:"
+                       FOREGROUND-COLOR 1.
+           05          LINE 19 COL 5
+       VALUE "Categorie (B-Dejeuner, P-Plat principal, D-Dessert,"
+                       FOREGROUND-COLOR 1.
+           05          LINE 20 COL 5
+                       VALUE "C-Collation):"
+                       FOREGROUND-COLOR 1.
        01  ECRAN-SAISIE-RESAISIR-SYSTEME.
            05          LINE 3 COL 5
                        VALUE "Nom de la recette:"
@@ -255,6 +411,19 @@
            05          LINE 15 COL 5
         VALUE "Systeme d'unite de mesure (U pour US, M pour metrique):"
                        FOREGROUND-COLOR 1.
+           05          LINE 17 COL 5
+                       VALUE "Nombre de portions:"
+                       FOREGROUND-COLOR 1.
+           05          LINE 17 COL 26
+                       PIC 99 FROM RECETTE-NBRE-PERSONNES.
+           05          LINE 19 COL 5
+       VALUE "Categorie (B-Dejeuner, P-Plat principal, D-Dessert,"
+                       FOREGROUND-COLOR 1.
+           05          LINE 20 COL 5
+                       VALUE "C-Collation):"
+                       FOREGROUND-COLOR 1.
+           05          LINE 20 COL 19
+                       PIC X FROM RECETTE-CATEGORIE.
            05          LINE 25 COL 1
                        BACKGROUND-COLOR 3
                        PIC X(80) FROM W-MSG.
@@ -291,6 +460,20 @@
            05          LINE 3 COL 18
        VALUE "(20 lignes max. Appuyer sur ENTER pour ajouter une ligne)"
                        FOREGROUND-COLOR 1.
+       01  ECRAN-SAISIE-RECHERCHE-INGR.
+           05          LINE 3 COL 5
+                       VALUE "Rechercher les recettes contenant"
+                       FOREGROUND-COLOR 1.
+           05          LINE 4 COL 5
+                       VALUE "l'ingredient (ou une partie du nom):"
+                       FOREGROUND-COLOR 1.
+       01  ECRAN-SAISIE-RECHERCHE-CATEGORIE.
+           05          LINE 3 COL 5
+                       VALUE "Parcourir les recettes par categorie"
+                       FOREGROUND-COLOR 1.
+           05          LINE 4 COL 5
+       VALUE "(B-Dejeuner, P-Plat principal, D-Dessert, C-Collation):"
+                       FOREGROUND-COLOR 1.
        01  ECRAN-AFFICHAGE-RECETTES.
            05          LINE 3  COL 7 VALUE "1.".
            05          LINE 5  COL 7 VALUE "2.".
@@ -416,6 +599,21 @@
                    WHEN COPIER-FICHIER
                     PERFORM 23000-COPIER-FICHIER
                        MOVE SPACE TO W-MSG
+                   WHEN RECHERCHER-INGREDIENT
+                       PERFORM 31000-RECHERCHER-PAR-INGREDIENT
+                       MOVE SPACE TO W-MSG
+                   WHEN LISTE-EPICERIE
+                       PERFORM 33000-CONSTRUIRE-LISTE-EPICERIE
+                       MOVE SPACE TO W-MSG
+                   WHEN RAPPORT-NUTRITION
+                       PERFORM 42000-RAPPORT-NUTRITION
+                       MOVE SPACE TO W-MSG
+                   WHEN PARCOURIR-CATEGORIE
+                       PERFORM 32000-PARCOURIR-PAR-CATEGORIE
+                       MOVE SPACE TO W-MSG
+                   WHEN IMPORTER-LOT
+                       PERFORM 90000-IMPORTER-EXPORTER-LOT
+                       MOVE SPACE TO W-MSG
                    END-EVALUATE
                ELSE
                   MOVE "Choix invalide" TO W-MSG
@@ -504,6 +702,527 @@
            ACCEPT W-ENTREE AT 2580
        END-IF.
 
+      ******************************************************************
+       31000-RECHERCHER-PAR-INGREDIENT.
+      *Ce paragraphe recherche, dans tout le fichier de recettes, les
+      *recettes contenant un ingredient dont le nom correspond a la
+      *sous-chaine saisie, et affiche les resultats page par page
+      *(9 recettes a la fois) comme le fait 30000-AFFICHER.
+       PERFORM 10000-INITIALISER.
+       DISPLAY FOND-ECRAN.
+       DISPLAY ECRAN-SAISIE-RECHERCHE-INGR.
+       MOVE SPACE TO W-RECH-INGREDIENT.
+       ACCEPT W-RECH-INGREDIENT AT 0505.
+       OPEN INPUT RECETTES-IDX.
+       PERFORM UNTIL W-CHOIX-RECETTE = "0" OR "1" OR "2" OR "3" OR "4"
+       OR "5" OR "6" OR "7" OR "8" OR "9" OR W-IND-FIN-FICHIER = 1
+           DISPLAY FOND-ECRAN
+           MOVE
+           "Prochaines recettes -> ENTREE     Quitter -> 0" TO W-MSG
+           DISPLAY W-MSG AT 2501
+           DISPLAY ECRAN-AFFICHAGE-RECETTES
+           INITIALIZE W-RECETTES-TEMP
+           MOVE 3 TO W-NO-LIGNE
+           PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > 9 OR
+           W-IND-FIN-FICHIER = 1
+               MOVE 0 TO W-TROUVE
+               PERFORM UNTIL W-TROUVE = 1 OR W-IND-FIN-FICHIER = 1
+                   READ RECETTES-IDX NEXT RECORD INTO RECETTE
+                   AT END MOVE 1 TO W-IND-FIN-FICHIER
+                   END-READ
+                   IF W-IND-FIN-FICHIER = 0
+                       PERFORM 31500-RECETTE-CONTIENT-INGREDIENT
+                   END-IF
+               END-PERFORM
+               IF W-IND-FIN-FICHIER = 0
+               THEN
+                   EVALUATE TRUE
+                       WHEN W-RECETTE1 = SPACE
+                           MOVE RECETTE-NOM TO W-RECETTE1
+                       WHEN W-RECETTE2 = SPACE
+                           MOVE RECETTE-NOM TO W-RECETTE2
+                       WHEN W-RECETTE3 = SPACE
+                           MOVE RECETTE-NOM TO W-RECETTE3
+                       WHEN W-RECETTE4 = SPACE
+                           MOVE RECETTE-NOM TO W-RECETTE4
+                       WHEN W-RECETTE5 = SPACE
+                           MOVE RECETTE-NOM TO W-RECETTE5
+                       WHEN W-RECETTE6 = SPACE
+                           MOVE RECETTE-NOM TO W-RECETTE6
+                       WHEN W-RECETTE7 = SPACE
+                           MOVE RECETTE-NOM TO W-RECETTE7
+                       WHEN W-RECETTE8 = SPACE
+                           MOVE RECETTE-NOM TO W-RECETTE8
+                       WHEN W-RECETTE9 = SPACE
+                           MOVE RECETTE-NOM TO W-RECETTE9
+                   END-EVALUATE
+                   DISPLAY RECETTE-NOM AT LINE W-NO-LIGNE COL 11
+                   ADD 2 TO W-NO-LIGNE
+               END-IF
+           END-PERFORM
+           ACCEPT ECRAN-AFFICHAGE-RECETTES
+       END-PERFORM.
+       CLOSE RECETTES-IDX.
+       MOVE SPACE TO W-MSG.
+       IF W-CHOIX-RECETTE <> SPACE AND 0
+       THEN
+           PERFORM 12000-AFFICHER-RECETTE
+       ELSE IF W-CHOIX-RECETTE <> 0
+           DISPLAY FOND-ECRAN
+           DISPLAY "Aucune autre recette a afficher!" AT 2501
+           MOVE SPACE TO W-ENTREE
+           ACCEPT W-ENTREE AT 2580
+       END-IF.
+
+      ******************************************************************
+       31500-RECETTE-CONTIENT-INGREDIENT.
+      *Determine si un des ingredients de la RECETTE courante contient
+      *W-RECH-INGREDIENT comme sous-chaine (recherche non sensible a la
+      *casse). Met W-TROUVE a 1 si oui.
+       MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(W-RECH-INGREDIENT))
+                                                        TO W-RECH-MAJ.
+       COMPUTE W-LONG-RECH =
+               FUNCTION LENGTH(FUNCTION TRIM(W-RECH-INGREDIENT)).
+       IF W-LONG-RECH > 0 AND W-LONG-RECH NOT > 30
+       THEN
+           PERFORM VARYING W-K FROM 1 BY 1
+                   UNTIL W-K > RECETTE-NBRE-INGREDIENTS OR W-TROUVE = 1
+               MOVE FUNCTION UPPER-CASE(RCI-NOM(W-K)) TO W-NOM-INGR-MAJ
+               PERFORM VARYING W-POS FROM 1 BY 1
+                   UNTIL W-POS > (31 - W-LONG-RECH) OR W-TROUVE = 1
+                   IF W-NOM-INGR-MAJ(W-POS:W-LONG-RECH) =
+                                       W-RECH-MAJ(1:W-LONG-RECH)
+                       MOVE 1 TO W-TROUVE
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+       END-IF.
+
+      ******************************************************************
+       32000-PARCOURIR-PAR-CATEGORIE.
+      *Ce paragraphe recherche, dans tout le fichier de recettes, les
+      *recettes dont la categorie correspond au code saisi, et affiche
+      *les resultats page par page (9 recettes a la fois) comme le fait
+      *30000-AFFICHER.
+       PERFORM 10000-INITIALISER.
+       DISPLAY FOND-ECRAN.
+       DISPLAY ECRAN-SAISIE-RECHERCHE-CATEGORIE.
+       MOVE SPACE TO W-RECH-CATEGORIE.
+       ACCEPT W-RECH-CATEGORIE AT 0463.
+       PERFORM UNTIL W-RECH-CATEGORIE = "B" OR "P" OR "D" OR "C"
+                                       OR "b" OR "p" OR "d" OR "c"
+           MOVE "Categorie invalide" TO W-MSG
+           DISPLAY W-MSG AT 2501
+           ACCEPT W-RECH-CATEGORIE AT 0463
+       END-PERFORM.
+       OPEN INPUT RECETTES-IDX.
+       PERFORM UNTIL W-CHOIX-RECETTE = "0" OR "1" OR "2" OR "3" OR "4"
+       OR "5" OR "6" OR "7" OR "8" OR "9" OR W-IND-FIN-FICHIER = 1
+           DISPLAY FOND-ECRAN
+           MOVE
+           "Prochaines recettes -> ENTREE     Quitter -> 0" TO W-MSG
+           DISPLAY W-MSG AT 2501
+           DISPLAY ECRAN-AFFICHAGE-RECETTES
+           INITIALIZE W-RECETTES-TEMP
+           MOVE 3 TO W-NO-LIGNE
+           PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > 9 OR
+           W-IND-FIN-FICHIER = 1
+               MOVE 0 TO W-TROUVE
+               PERFORM UNTIL W-TROUVE = 1 OR W-IND-FIN-FICHIER = 1
+                   READ RECETTES-IDX NEXT RECORD INTO RECETTE
+                   AT END MOVE 1 TO W-IND-FIN-FICHIER
+                   END-READ
+                   IF W-IND-FIN-FICHIER = 0
+                       PERFORM 32500-RECETTE-CATEGORIE-CORRESPOND
+                   END-IF
+               END-PERFORM
+               IF W-IND-FIN-FICHIER = 0
+               THEN
+                   EVALUATE TRUE
+                       WHEN W-RECETTE1 = SPACE
+                           MOVE RECETTE-NOM TO W-RECETTE1
+                       WHEN W-RECETTE2 = SPACE
+                           MOVE RECETTE-NOM TO W-RECETTE2
+                       WHEN W-RECETTE3 = SPACE
+                           MOVE RECETTE-NOM TO W-RECETTE3
+                       WHEN W-RECETTE4 = SPACE
+                           MOVE RECETTE-NOM TO W-RECETTE4
+                       WHEN W-RECETTE5 = SPACE
+                           MOVE RECETTE-NOM TO W-RECETTE5
+                       WHEN W-RECETTE6 = SPACE
+                           MOVE RECETTE-NOM TO W-RECETTE6
+                       WHEN W-RECETTE7 = SPACE
+                           MOVE RECETTE-NOM TO W-RECETTE7
+                       WHEN W-RECETTE8 = SPACE
+                           MOVE RECETTE-NOM TO W-RECETTE8
+                       WHEN W-RECETTE9 = SPACE
+                           MOVE RECETTE-NOM TO W-RECETTE9
+                   END-EVALUATE
+                   DISPLAY RECETTE-NOM AT LINE W-NO-LIGNE COL 11
+                   ADD 2 TO W-NO-LIGNE
+               END-IF
+           END-PERFORM
+           ACCEPT ECRAN-AFFICHAGE-RECETTES
+       END-PERFORM.
+       CLOSE RECETTES-IDX.
+       MOVE SPACE TO W-MSG.
+       IF W-CHOIX-RECETTE <> SPACE AND 0
+       THEN
+           PERFORM 12000-AFFICHER-RECETTE
+       ELSE IF W-CHOIX-RECETTE <> 0
+           DISPLAY FOND-ECRAN
+           DISPLAY "Aucune autre recette a afficher!" AT 2501
+           MOVE SPACE TO W-ENTREE
+           ACCEPT W-ENTREE AT 2580
+       END-IF.
+
+      ******************************************************************
+       32500-RECETTE-CATEGORIE-CORRESPOND.
+      *Met W-TROUVE a 1 si la categorie de la RECETTE courante
+      *correspond a W-RECH-CATEGORIE (comparaison non sensible a la
+      *casse).
+       IF FUNCTION UPPER-CASE(RECETTE-CATEGORIE) =
+                       FUNCTION UPPER-CASE(W-RECH-CATEGORIE)
+           MOVE 1 TO W-TROUVE
+       END-IF.
+
+      ******************************************************************
+       33000-CONSTRUIRE-LISTE-EPICERIE.
+      *Ce paragraphe permet de choisir plusieurs recettes (comme dans
+      *30000-AFFICHER) et de batir une liste d'epicerie consolidee des
+      *ingredients de toutes les recettes choisies.
+       MOVE 0 TO W-NBR-RECETTES-SEL.
+       MOVE 0 TO W-NBRE-EPICERIE.
+       MOVE SPACE TO W-CHOIX-EPICERIE.
+       PERFORM UNTIL W-CHOIX-EPICERIE = "N" OR "n"
+               OR W-NBR-RECETTES-SEL = 20
+           PERFORM 33500-CHOISIR-RECETTE-POUR-LISTE
+           IF W-CHOIX-RECETTE <> SPACE AND 0
+           THEN
+               ADD 1 TO W-NBR-RECETTES-SEL
+               MOVE RECETTE-NOM
+                          TO W-LISTE-RECETTES-SEL(W-NBR-RECETTES-SEL)
+               DISPLAY FOND-ECRAN
+               DISPLAY "Ajouter une autre recette a la liste? O/N"
+                                                                AT 1010
+               MOVE SPACE TO W-CHOIX-EPICERIE
+               PERFORM UNTIL W-CHOIX-EPICERIE = "O" OR "o" OR "N" OR "n"
+                   ACCEPT W-CHOIX-EPICERIE AT 1055
+               END-PERFORM
+           ELSE
+               MOVE "N" TO W-CHOIX-EPICERIE
+           END-IF
+       END-PERFORM.
+       IF W-NBR-RECETTES-SEL > 0
+       THEN
+           PERFORM 34000-CONSOLIDER-INGREDIENTS
+           PERFORM 34700-AFFICHER-LISTE-EPICERIE
+       END-IF.
+
+      ******************************************************************
+       33500-CHOISIR-RECETTE-POUR-LISTE.
+      *Affiche les noms de recette page par page (comme 30000-AFFICHER)
+      *et charge la recette choisie dans RECETTE.
+       MOVE SPACE TO W-CHOIX-RECETTE.
+       MOVE 0 TO W-IND-FIN-FICHIER.
+       OPEN INPUT RECETTES-IDX.
+       PERFORM UNTIL W-CHOIX-RECETTE = "0" OR "1" OR "2" OR "3" OR "4"
+       OR "5" OR "6" OR "7" OR "8" OR "9" OR W-IND-FIN-FICHIER = 1
+           DISPLAY FOND-ECRAN
+           MOVE
+           "Prochaines recettes -> ENTREE     Quitter -> 0" TO W-MSG
+           DISPLAY W-MSG AT 2501
+           DISPLAY ECRAN-AFFICHAGE-RECETTES
+           INITIALIZE W-RECETTES-TEMP
+           MOVE 3 TO W-NO-LIGNE
+           PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > 9 OR
+           W-IND-FIN-FICHIER = 1
+               READ RECETTES-IDX NEXT RECORD INTO RECETTE
+               AT END MOVE 1 TO W-IND-FIN-FICHIER
+               END-READ
+               IF W-IND-FIN-FICHIER = 0
+               THEN
+                   EVALUATE TRUE
+                       WHEN W-RECETTE1 = SPACE
+                           MOVE RECETTE-NOM TO W-RECETTE1
+                       WHEN W-RECETTE2 = SPACE
+                           MOVE RECETTE-NOM TO W-RECETTE2
+                       WHEN W-RECETTE3 = SPACE
+                           MOVE RECETTE-NOM TO W-RECETTE3
+                       WHEN W-RECETTE4 = SPACE
+                           MOVE RECETTE-NOM TO W-RECETTE4
+                       WHEN W-RECETTE5 = SPACE
+                           MOVE RECETTE-NOM TO W-RECETTE5
+                       WHEN W-RECETTE6 = SPACE
+                           MOVE RECETTE-NOM TO W-RECETTE6
+                       WHEN W-RECETTE7 = SPACE
+                           MOVE RECETTE-NOM TO W-RECETTE7
+                       WHEN W-RECETTE8 = SPACE
+                           MOVE RECETTE-NOM TO W-RECETTE8
+                       WHEN W-RECETTE9 = SPACE
+                           MOVE RECETTE-NOM TO W-RECETTE9
+                   END-EVALUATE
+                   DISPLAY RECETTE-NOM AT LINE W-NO-LIGNE COL 11
+                   ADD 2 TO W-NO-LIGNE
+               END-IF
+           END-PERFORM
+           ACCEPT ECRAN-AFFICHAGE-RECETTES
+       END-PERFORM.
+       CLOSE RECETTES-IDX.
+       MOVE SPACE TO W-MSG.
+       IF W-CHOIX-RECETTE <> SPACE AND 0
+       THEN
+           OPEN INPUT RECETTES-IDX
+           EVALUATE TRUE
+               WHEN W-CHOIX-RECETTE = 1
+                   MOVE W-RECETTE1 TO RECETTE-NOM
+               WHEN W-CHOIX-RECETTE = 2
+                   MOVE W-RECETTE2 TO RECETTE-NOM
+               WHEN W-CHOIX-RECETTE = 3
+                   MOVE W-RECETTE3 TO RECETTE-NOM
+               WHEN W-CHOIX-RECETTE = 4
+                   MOVE W-RECETTE4 TO RECETTE-NOM
+               WHEN W-CHOIX-RECETTE = 5
+                   MOVE W-RECETTE5 TO RECETTE-NOM
+               WHEN W-CHOIX-RECETTE = 6
+                   MOVE W-RECETTE6 TO RECETTE-NOM
+               WHEN W-CHOIX-RECETTE = 7
+                   MOVE W-RECETTE7 TO RECETTE-NOM
+               WHEN W-CHOIX-RECETTE = 8
+                   MOVE W-RECETTE8 TO RECETTE-NOM
+               WHEN W-CHOIX-RECETTE = 9
+                   MOVE W-RECETTE9 TO RECETTE-NOM
+           END-EVALUATE
+           READ RECETTES-IDX KEY IS RECETTE-NOM
+           CLOSE RECETTES-IDX
+       END-IF.
+
+      ******************************************************************
+       34000-CONSOLIDER-INGREDIENTS.
+      *Relit chaque recette choisie et cumule ses ingredients (convertis
+      *dans une unite metrique commune) dans W-TABLE-EPICERIE.
+       MOVE 0 TO W-NBRE-EPICERIE.
+       OPEN INPUT RECETTES-IDX.
+       PERFORM VARYING W-M FROM 1 BY 1 UNTIL W-M > W-NBR-RECETTES-SEL
+           MOVE W-LISTE-RECETTES-SEL(W-M) TO RECETTE-NOM
+           READ RECETTES-IDX KEY IS RECETTE-NOM
+           INVALID KEY
+               CONTINUE
+           NOT INVALID KEY
+               PERFORM VARYING W-I FROM 1 BY 1
+                       UNTIL W-I > RECETTE-NBRE-INGREDIENTS
+                   MOVE RCI-QUANTITE(W-I) TO W-CONV-QTE
+                   MOVE RCI-UNITE-MESURE(W-I) TO W-CONV-UNITE
+                   PERFORM 34500-NORMALISER-VERS-METRIQUE
+                   MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(RCI-NOM(W-I)))
+                                                       TO W-NOM-INGR-MAJ
+                   MOVE 0 TO W-TROUVE
+                   PERFORM VARYING W-E FROM 1 BY 1
+                           UNTIL W-E > W-NBRE-EPICERIE OR W-TROUVE = 1
+                       IF FUNCTION UPPER-CASE(FUNCTION TRIM
+                          (WE-NOM(W-E))) = W-NOM-INGR-MAJ
+                          AND WE-UNITE(W-E) = W-CONV-UNITE
+                           ADD W-CONV-QTE TO WE-QUANTITE(W-E)
+                           MOVE 1 TO W-TROUVE
+                       END-IF
+                   END-PERFORM
+                   IF W-TROUVE = 0 AND W-NBRE-EPICERIE < 200
+                   THEN
+                       ADD 1 TO W-NBRE-EPICERIE
+                       MOVE RCI-NOM(W-I) TO WE-NOM(W-NBRE-EPICERIE)
+                       MOVE W-CONV-QTE TO WE-QUANTITE(W-NBRE-EPICERIE)
+                       MOVE W-CONV-UNITE TO WE-UNITE(W-NBRE-EPICERIE)
+                   END-IF
+               END-PERFORM
+           END-READ
+       END-PERFORM.
+       CLOSE RECETTES-IDX.
+
+      ******************************************************************
+       34500-NORMALISER-VERS-METRIQUE.
+      *Converti W-CONV-QTE/W-CONV-UNITE vers une unite metrique de base
+      *(grammes, millilitres ou "x") pour permettre de cumuler des
+      *ingredients saisis dans des systemes de mesure differents.
+       EVALUATE TRUE
+           WHEN W-CONV-UNITE = "kg" OR "KG"
+               MULTIPLY 1000 BY W-CONV-QTE
+               MOVE "g" TO W-CONV-UNITE
+           WHEN W-CONV-UNITE = "l" OR "L"
+               MULTIPLY 1000 BY W-CONV-QTE
+               MOVE "ml" TO W-CONV-UNITE
+           WHEN W-CONV-UNITE = "oz" OR "OZ"
+               MULTIPLY 28 BY W-CONV-QTE
+               MOVE "g" TO W-CONV-UNITE
+           WHEN W-CONV-UNITE = "ct" OR "CT"
+               MULTIPLY 5 BY W-CONV-QTE
+               MOVE "ml" TO W-CONV-UNITE
+           WHEN W-CONV-UNITE = "cp" OR "CP"
+               MULTIPLY 15 BY W-CONV-QTE
+               MOVE "ml" TO W-CONV-UNITE
+           WHEN W-CONV-UNITE = "t" OR "T"
+               MULTIPLY 240 BY W-CONV-QTE
+               MOVE "ml" TO W-CONV-UNITE
+           WHEN OTHER
+               CONTINUE
+       END-EVALUATE.
+
+      ******************************************************************
+       34700-AFFICHER-LISTE-EPICERIE.
+      *Affiche la liste d'epicerie consolidee, page par page.
+       INITIALIZE W-ENTREE.
+       DISPLAY FOND-ECRAN.
+       MOVE "Liste d'epicerie consolidee" TO W-MSG.
+       DISPLAY W-MSG AT 2501.
+       MOVE 5 TO W-NO-LIGNE.
+       PERFORM VARYING W-E FROM 1 BY 1
+               UNTIL W-E > W-NBRE-EPICERIE OR W-ENTREE = "Q" OR "q"
+           DISPLAY W-E AT LINE W-NO-LIGNE COL 03
+           DISPLAY "." AT LINE W-NO-LIGNE COL 05
+           DISPLAY WE-QUANTITE(W-E) AT LINE W-NO-LIGNE COL 07
+           DISPLAY WE-UNITE(W-E) AT LINE W-NO-LIGNE COL 18
+           DISPLAY WE-NOM(W-E) AT LINE W-NO-LIGNE COL 25
+           ADD 2 TO W-NO-LIGNE
+           IF W-NO-LIGNE > 23 AND W-E < W-NBRE-EPICERIE
+           THEN
+               MOVE "ENTREE -> Page suivante   Q -> Quitter" TO W-MSG
+               MOVE SPACE TO W-ENTREE
+               ACCEPT W-ENTREE AT 2580
+               IF W-ENTREE <> "Q" AND "q"
+               THEN
+                   DISPLAY FOND-ECRAN
+                   DISPLAY W-MSG AT 2501
+                   MOVE 5 TO W-NO-LIGNE
+               END-IF
+           END-IF
+       END-PERFORM.
+       MOVE SPACE TO W-ENTREE.
+       MOVE "Fin de la liste. Appuyer sur ENTREE." TO W-MSG.
+       DISPLAY W-MSG AT 2501.
+       ACCEPT W-ENTREE AT 2580.
+
+      ******************************************************************
+       35000-CHANGER-PORTIONS.
+      *Met a l'echelle les quantites de la recette actuellement affichee
+      *(deja en memoire dans RECETTE) pour un nouveau nombre de
+      *portions.
+       DISPLAY FOND-ECRAN.
+       DISPLAY "Nombre de portions actuel:" AT 0520.
+       DISPLAY RECETTE-NBRE-PERSONNES AT 0548.
+       DISPLAY "Nouveau nombre de portions:" AT 0720.
+       MOVE 0 TO W-NOUVELLES-PORTIONS.
+       ACCEPT W-NOUVELLES-PORTIONS AT 0749.
+       PERFORM UNTIL W-NOUVELLES-PORTIONS > 0
+           DISPLAY "Le nombre de portions doit etre superieur a 0"
+                                                             AT 0920
+           ACCEPT W-NOUVELLES-PORTIONS AT 0749
+       END-PERFORM.
+      *Valider d'abord que chaque quantite mise a l'echelle tient
+      *toujours dans W-QUANTITE (PIC 9999) avant de modifier quoi que
+      *ce soit; sinon la mise a l'echelle serait ecrite tronquee sur
+      *disque sans avertissement.
+       MOVE 0 TO W-PORTIONS-DEPASSEMENT.
+       PERFORM VARYING W-I FROM 1 BY 1
+               UNTIL W-I > RECETTE-NBRE-INGREDIENTS
+           COMPUTE W-PORTIONS-QTE-CALC ROUNDED =
+               W-QUANTITE(W-I) * W-NOUVELLES-PORTIONS
+                                / RECETTE-NBRE-PERSONNES
+           IF W-PORTIONS-QTE-CALC > 9999
+               MOVE 1 TO W-PORTIONS-DEPASSEMENT
+           END-IF
+       END-PERFORM.
+       IF W-PORTIONS-DEPASSEMENT = 1
+           DISPLAY FOND-ECRAN
+           MOVE "Mise a l'echelle refusee: quantite trop grande"
+                                                               TO W-MSG
+           DISPLAY W-MSG AT 2501
+           MOVE SPACE TO W-ENTREE
+           ACCEPT W-ENTREE AT 2580
+       ELSE
+           PERFORM VARYING W-I FROM 1 BY 1
+                   UNTIL W-I > RECETTE-NBRE-INGREDIENTS
+               COMPUTE W-QUANTITE(W-I) ROUNDED =
+                   W-QUANTITE(W-I) * W-NOUVELLES-PORTIONS
+                                    / RECETTE-NBRE-PERSONNES
+           END-PERFORM
+           MOVE W-NOUVELLES-PORTIONS TO RECETTE-NBRE-PERSONNES
+           PERFORM VARYING W-I FROM 1 BY 1
+                   UNTIL W-I > RECETTE-NBRE-INGREDIENTS
+               MOVE W-TABLE-INGREDIENTS(W-I)
+                                   TO RECETTE-TABLE-INGREDIENTS(W-I)
+           END-PERFORM
+           OPEN I-O RECETTES-IDX
+           REWRITE RECETTE
+           CLOSE RECETTES-IDX
+           MOVE "MODIF RECETTE" TO W-JOURNAL-ACTION
+           MOVE RECETTE-NOM TO W-JOURNAL-NOM
+           PERFORM 95000-JOURNALISER
+           DISPLAY FOND-ECRAN
+           MOVE "Recette mise a l'echelle" TO W-MSG
+       END-IF.
+       DISPLAY W-MSG AT 2501.
+       MOVE SPACE TO W-ENTREE.
+       ACCEPT W-ENTREE AT 2580.
+
+      ******************************************************************
+       42000-RAPPORT-NUTRITION.
+      *Choisit une recette (comme pour la liste d'epicerie) et affiche
+      *le total des calories/proteines/glucides/lipides ainsi que la
+      *quantite par portion.
+       PERFORM 33500-CHOISIR-RECETTE-POUR-LISTE.
+       IF W-CHOIX-RECETTE = SPACE OR 0
+       THEN
+           DISPLAY FOND-ECRAN
+           MOVE "Aucune recette choisie" TO W-MSG
+           DISPLAY W-MSG AT 2501
+           MOVE SPACE TO W-ENTREE
+           ACCEPT W-ENTREE AT 2580
+       ELSE
+           MOVE 0 TO W-TOT-CALORIES W-TOT-PROTEINES
+                     W-TOT-GLUCIDES W-TOT-LIPIDES
+           PERFORM VARYING W-I FROM 1 BY 1
+                   UNTIL W-I > RECETTE-NBRE-INGREDIENTS
+               ADD RCI-CALORIES(W-I)  TO W-TOT-CALORIES
+               ADD RCI-PROTEINES(W-I) TO W-TOT-PROTEINES
+               ADD RCI-GLUCIDES(W-I)  TO W-TOT-GLUCIDES
+               ADD RCI-LIPIDES(W-I)   TO W-TOT-LIPIDES
+           END-PERFORM
+           COMPUTE W-PORTION-CALORIES ROUNDED =
+                   W-TOT-CALORIES / RECETTE-NBRE-PERSONNES
+           COMPUTE W-PORTION-PROTEINES ROUNDED =
+                   W-TOT-PROTEINES / RECETTE-NBRE-PERSONNES
+           COMPUTE W-PORTION-GLUCIDES ROUNDED =
+                   W-TOT-GLUCIDES / RECETTE-NBRE-PERSONNES
+           COMPUTE W-PORTION-LIPIDES ROUNDED =
+                   W-TOT-LIPIDES / RECETTE-NBRE-PERSONNES
+           DISPLAY FOND-ECRAN
+           MOVE "Rapport nutritionnel" TO W-MSG
+           DISPLAY W-MSG AT 2501
+           DISPLAY "Recette:" AT 0505
+           DISPLAY RECETTE-NOM AT 0514
+           DISPLAY "Nombre de portions:" AT 0705
+           DISPLAY RECETTE-NBRE-PERSONNES AT 0725
+           DISPLAY "TOTAL DE LA RECETTE" AT 0905
+           DISPLAY "Calories:" AT 1005
+           DISPLAY W-TOT-CALORIES AT 1015
+           DISPLAY "Proteines (g):" AT 1105
+           DISPLAY W-TOT-PROTEINES AT 1120
+           DISPLAY "Glucides (g):" AT 1205
+           DISPLAY W-TOT-GLUCIDES AT 1220
+           DISPLAY "Lipides (g):" AT 1305
+           DISPLAY W-TOT-LIPIDES AT 1320
+           DISPLAY "PAR PORTION" AT 1505
+           DISPLAY "Calories:" AT 1605
+           DISPLAY W-PORTION-CALORIES AT 1615
+           DISPLAY "Proteines (g):" AT 1705
+           DISPLAY W-PORTION-PROTEINES AT 1720
+           DISPLAY "Glucides (g):" AT 1805
+           DISPLAY W-PORTION-GLUCIDES AT 1820
+           DISPLAY "Lipides (g):" AT 1905
+           DISPLAY W-PORTION-LIPIDES AT 1920
+           MOVE SPACE TO W-ENTREE
+           ACCEPT W-ENTREE AT 2580
+       END-IF.
+
       ******************************************************************
        40000-SAISIR.
       *Ce paragraphe gère la saisie d'une nouvelle recette
@@ -516,13 +1235,27 @@
        ACCEPT RECETTE-DESCRIPTION-LIGNE3 AT 1107.
        ACCEPT RECETTE-SYSTEME-UNITE AT 1562.
 
-       PERFORM UNTIL
-       RECETTE-SYSTEME-UNITE ="U" OR  ="M" OR ="u" OR ="m"
+       PERFORM UNTIL RECETTE-SYSTEME-UNITE ="U" OR ="M" OR ="u" OR ="m"
            MOVE "Systeme d'unite invalide" TO W-MSG
            DISPLAY ECRAN-SAISIE-RESAISIR-SYSTEME
            ACCEPT RECETTE-SYSTEME-UNITE AT 1562
        END-PERFORM.
 
+       ACCEPT RECETTE-NBRE-PERSONNES AT 1726.
+       PERFORM UNTIL RECETTE-NBRE-PERSONNES > 0
+           MOVE "Le nombre de portions doit etre superieur a 0" TO W-MSG
+           DISPLAY ECRAN-SAISIE-RESAISIR-SYSTEME
+           ACCEPT RECETTE-NBRE-PERSONNES AT 1726
+       END-PERFORM.
+
+       ACCEPT RECETTE-CATEGORIE AT 2019.
+       PERFORM UNTIL RECETTE-CATEGORIE = "B" OR "P" OR "D" OR "C"
+                                       OR "b" OR "p" OR "d" OR "c"
+           MOVE "Categorie invalide" TO W-MSG
+           DISPLAY ECRAN-SAISIE-RESAISIR-SYSTEME
+           ACCEPT RECETTE-CATEGORIE AT 2019
+       END-PERFORM.
+
        IF RECETTE-SYSTEME-UNITE = "M" OR "m"
        THEN
            PERFORM 70000-SAISIE-INGREDIENTS-METR
@@ -691,6 +1424,26 @@
            MOVE "Entrer 9999 dans la quantite lorsque termine" TO W-MSG
            DISPLAY W-MSG AT 2501
            ACCEPT W-NOM-INGR(W-COMPTEUR-INGR) AT LINE W-NO-LIGNE COL 30
+           MOVE "Infos nutritionnelles pour cet ingredient? O/N"
+                                                             TO W-MSG
+           DISPLAY W-MSG AT 2501
+           MOVE SPACE TO W-REP-NUTRITION
+           ACCEPT W-REP-NUTRITION AT LINE W-NO-LIGNE COL 65
+           IF W-REP-NUTRITION = "O" OR "o"
+           THEN
+               MOVE W-NO-LIGNE TO W-NO-LIGNE2
+               ADD 1 TO W-NO-LIGNE2
+               DISPLAY "Cal/Prot/Gluc/Lip:" AT LINE W-NO-LIGNE2 COL 03
+               ACCEPT W-CALORIES(W-COMPTEUR-INGR)
+                                       AT LINE W-NO-LIGNE2 COL 22
+               ACCEPT W-PROTEINES(W-COMPTEUR-INGR)
+                                       AT LINE W-NO-LIGNE2 COL 27
+               ACCEPT W-GLUCIDES(W-COMPTEUR-INGR)
+                                       AT LINE W-NO-LIGNE2 COL 31
+               ACCEPT W-LIPIDES(W-COMPTEUR-INGR)
+                                       AT LINE W-NO-LIGNE2 COL 35
+           END-IF
+           MOVE "Entrer 9999 dans la quantite lorsque termine" TO W-MSG
            ADD 1 TO W-COMPTEUR-INGR
            ADD 2 TO W-NO-LIGNE
            END-IF
@@ -737,6 +1490,26 @@
            MOVE "Entrer 9999 dans la quantite lorsque termine" TO W-MSG
            DISPLAY W-MSG AT 2501
            ACCEPT W-NOM-INGR(W-COMPTEUR-INGR) AT LINE W-NO-LIGNE COL 30
+           MOVE "Infos nutritionnelles pour cet ingredient? O/N"
+                                                             TO W-MSG
+           DISPLAY W-MSG AT 2501
+           MOVE SPACE TO W-REP-NUTRITION
+           ACCEPT W-REP-NUTRITION AT LINE W-NO-LIGNE COL 65
+           IF W-REP-NUTRITION = "O" OR "o"
+           THEN
+               MOVE W-NO-LIGNE TO W-NO-LIGNE2
+               ADD 1 TO W-NO-LIGNE2
+               DISPLAY "Cal/Prot/Gluc/Lip:" AT LINE W-NO-LIGNE2 COL 03
+               ACCEPT W-CALORIES(W-COMPTEUR-INGR)
+                                       AT LINE W-NO-LIGNE2 COL 22
+               ACCEPT W-PROTEINES(W-COMPTEUR-INGR)
+                                       AT LINE W-NO-LIGNE2 COL 27
+               ACCEPT W-GLUCIDES(W-COMPTEUR-INGR)
+                                       AT LINE W-NO-LIGNE2 COL 31
+               ACCEPT W-LIPIDES(W-COMPTEUR-INGR)
+                                       AT LINE W-NO-LIGNE2 COL 35
+           END-IF
+           MOVE "Entrer 9999 dans la quantite lorsque termine" TO W-MSG
            ADD 1 TO W-COMPTEUR-INGR
            ADD 2 TO W-NO-LIGNE
            END-IF
@@ -872,6 +1645,9 @@
        OPEN I-O RECETTES-IDX
        WRITE RECETTE.
        CLOSE RECETTES-IDX.
+       MOVE "AJOUT RECETTE" TO W-JOURNAL-ACTION.
+       MOVE RECETTE-NOM TO W-JOURNAL-NOM.
+       PERFORM 95000-JOURNALISER.
 
       ******************************************************************
        110000-ACCEPTER-VERIFIER-NOM.
@@ -924,6 +1700,7 @@
            END-EVALUATE.
        READ RECETTES-IDX KEY IS RECETTE-NOM.
        CLOSE RECETTES-IDX.
+       MOVE RECETTE-SYSTEME-UNITE TO W-AFFICH-SYSTEME.
        DISPLAY FOND-ECRAN.
        MOVE SPACE TO W-ENTREE.
        MOVE 1 TO W-ECRAN-MAIN.
@@ -937,13 +1714,17 @@
                    MOVE 0 TO W-ECRAN-MAIN
                    DISPLAY FOND-ECRAN
                    MOVE
-       "ENTREE -> Page suivante     Q -> Quitter"
+       "ENTREE->Suivant  E->Exporter/imprimer  Q->Quitter"
                                                                TO W-MSG
                    DISPLAY ECRAN-AFFICHAGE-RECETTE-MAIN
                    ACCEPT W-ENTREE AT 2580
                    IF W-ENTREE = SPACE
                    THEN
                        MOVE 1 TO W-ECRAN-ING
+                   ELSE IF W-ENTREE = "E" OR "e"
+                   THEN
+                       PERFORM 37000-EXPORTER-RECETTE
+                       MOVE 1 TO W-ECRAN-MAIN
                    END-IF
 
 
@@ -952,7 +1733,7 @@
                    MOVE 0 TO W-ECRAN-ING
                    DISPLAY FOND-ECRAN
                    MOVE
-       "ENTREE -> Page suivante    R -> Page precedente    Q -> Quitter"
+       "ENTREE->Suiv R->Prec S->Portions C->Unites Q->Quitter"
                                                      TO W-MSG
                    DISPLAY ECRAN-AFFICHAGE-RECETTE-INGR
                    PERFORM 13000-AFFICHER-INGREDIENTS
@@ -963,6 +1744,30 @@
                    ELSE IF W-ENTREE = "R" or "r"
                    THEN
                        MOVE 1 TO W-ECRAN-MAIN
+                   ELSE IF W-ENTREE = "S" OR "s"
+                   THEN
+                       IF FUNCTION UPPER-CASE(W-AFFICH-SYSTEME) =
+                          FUNCTION UPPER-CASE(RECETTE-SYSTEME-UNITE)
+                       THEN
+                           PERFORM 35000-CHANGER-PORTIONS
+                       ELSE
+                           DISPLAY FOND-ECRAN
+                           MOVE
+                   "Revenir aux unites d'origine (C) avant de changer"
+                           TO W-MSG
+                           DISPLAY W-MSG AT 2501
+                           MOVE SPACE TO W-ENTREE
+                           ACCEPT W-ENTREE AT 2580
+                       END-IF
+                       MOVE 1 TO W-ECRAN-ING
+                   ELSE IF W-ENTREE = "C" OR "c"
+                   THEN
+                       IF W-AFFICH-SYSTEME = "M" OR "m"
+                           MOVE "U" TO W-AFFICH-SYSTEME
+                       ELSE
+                           MOVE "M" TO W-AFFICH-SYSTEME
+                       END-IF
+                       MOVE 1 TO W-ECRAN-ING
                    END-IF
 
 
@@ -1005,6 +1810,38 @@
                                            TO W-TABLE-INGREDIENTS(W-I)
        END-PERFORM.
 
+      *Si l'usager a bascule l'affichage vers l'autre systeme de
+      *mesure (touche C), convertir les quantites affichees sans
+      *toucher aux valeurs sauvegardees dans RECETTE.
+       MOVE 0 TO W-CONV-DEPASSEMENT.
+       IF FUNCTION UPPER-CASE(W-AFFICH-SYSTEME) <>
+                       FUNCTION UPPER-CASE(RECETTE-SYSTEME-UNITE)
+           PERFORM VARYING W-I FROM 1 BY 1
+                   UNTIL W-I > RECETTE-NBRE-INGREDIENTS
+               MOVE W-QUANTITE(W-I) TO W-CONV-QTE
+               MOVE W-UNITE-MESURE(W-I) TO W-CONV-UNITE
+               PERFORM 36000-CONVERTIR-QUANTITE-UNITE
+      *Si la quantite convertie ne tient plus dans les 4 chiffres de
+      *W-QUANTITE, laisser cet ingredient dans son unite d'origine
+      *plutot que d'afficher un nombre tronque, faux.
+               IF W-CONV-QTE > 9999
+                   MOVE 1 TO W-CONV-DEPASSEMENT
+               ELSE
+                   MOVE W-CONV-QTE TO W-QUANTITE(W-I)
+                   MOVE W-CONV-UNITE TO W-UNITE-MESURE(W-I)
+               END-IF
+           END-PERFORM
+           IF W-CONV-DEPASSEMENT = 1
+               MOVE "Quantite trop grande: gardee en unite d'origine"
+                                                               TO W-MSG
+               DISPLAY W-MSG AT 2501
+               MOVE SPACE TO W-ENTREE
+               ACCEPT W-ENTREE AT 2580
+               DISPLAY FOND-ECRAN
+               DISPLAY ECRAN-AFFICHAGE-RECETTE-INGR
+           END-IF
+       END-IF.
+
       *Afficher les ingrédients à l'écran
        INITIALIZE W-ENTREE.
        MOVE 0 TO W-COMPTEUR-INGR.
@@ -1033,6 +1870,157 @@
            END-IF
        END-PERFORM.
 
+      ******************************************************************
+       36000-CONVERTIR-QUANTITE-UNITE.
+      *Convertit W-CONV-QTE/W-CONV-UNITE vers le systeme de mesure
+      *demande dans W-AFFICH-SYSTEME. Sert uniquement a l'affichage;
+      *les valeurs sauvegardees dans RECETTE ne sont pas modifiees.
+       EVALUATE TRUE
+           WHEN W-AFFICH-SYSTEME = "U" OR "u"
+               EVALUATE TRUE
+                   WHEN W-CONV-UNITE = "g" OR "G"
+                       DIVIDE W-CONV-QTE BY 28
+                                       GIVING W-CONV-QTE ROUNDED
+                       MOVE "oz" TO W-CONV-UNITE
+                   WHEN W-CONV-UNITE = "kg" OR "KG"
+                       COMPUTE W-CONV-QTE ROUNDED =
+                               W-CONV-QTE * 1000 / 28
+                       MOVE "oz" TO W-CONV-UNITE
+                   WHEN W-CONV-UNITE = "ml" OR "ML"
+                       DIVIDE W-CONV-QTE BY 240
+                                       GIVING W-CONV-QTE ROUNDED
+                       MOVE "t" TO W-CONV-UNITE
+                   WHEN W-CONV-UNITE = "l" OR "L"
+                       COMPUTE W-CONV-QTE ROUNDED =
+                               W-CONV-QTE * 1000 / 240
+                       MOVE "t" TO W-CONV-UNITE
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           WHEN W-AFFICH-SYSTEME = "M" OR "m"
+               EVALUATE TRUE
+                   WHEN W-CONV-UNITE = "oz" OR "OZ"
+                       MULTIPLY 28 BY W-CONV-QTE
+                       MOVE "g" TO W-CONV-UNITE
+                   WHEN W-CONV-UNITE = "ct" OR "CT"
+                       MULTIPLY 5 BY W-CONV-QTE
+                       MOVE "ml" TO W-CONV-UNITE
+                   WHEN W-CONV-UNITE = "cp" OR "CP"
+                       MULTIPLY 15 BY W-CONV-QTE
+                       MOVE "ml" TO W-CONV-UNITE
+                   WHEN W-CONV-UNITE = "t" OR "T"
+                       MULTIPLY 240 BY W-CONV-QTE
+                       MOVE "ml" TO W-CONV-UNITE
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+       END-EVALUATE.
+
+      ******************************************************************
+       37000-EXPORTER-RECETTE.
+      *Ecrit la recette courante (deja en memoire dans RECETTE) dans un
+      *fichier texte imprimable: nom, description, ingredients et
+      *etapes de preparation.
+       OPEN OUTPUT EXPORT-RECETTE-FIC.
+       MOVE SPACE TO LIGNE-EXPORT.
+       MOVE RECETTE-NOM TO LIGNE-EXPORT(1:50).
+       WRITE LIGNE-EXPORT.
+       MOVE SPACE TO LIGNE-EXPORT.
+       WRITE LIGNE-EXPORT.
+       MOVE SPACE TO LIGNE-EXPORT.
+       MOVE RECETTE-DESCRIPTION-LIGNE1 TO LIGNE-EXPORT(1:60).
+       WRITE LIGNE-EXPORT.
+       MOVE SPACE TO LIGNE-EXPORT.
+       MOVE RECETTE-DESCRIPTION-LIGNE2 TO LIGNE-EXPORT(1:60).
+       WRITE LIGNE-EXPORT.
+       MOVE SPACE TO LIGNE-EXPORT.
+       MOVE RECETTE-DESCRIPTION-LIGNE3 TO LIGNE-EXPORT(1:60).
+       WRITE LIGNE-EXPORT.
+       MOVE SPACE TO LIGNE-EXPORT.
+       WRITE LIGNE-EXPORT.
+       MOVE SPACE TO LIGNE-EXPORT.
+       MOVE "Ingredients:" TO LIGNE-EXPORT(1:12).
+       WRITE LIGNE-EXPORT.
+       PERFORM VARYING W-I FROM 1 BY 1
+               UNTIL W-I > RECETTE-NBRE-INGREDIENTS
+           MOVE SPACE TO LIGNE-EXPORT
+           MOVE RCI-QUANTITE(W-I) TO LIGNE-EXPORT(3:4)
+           MOVE RCI-UNITE-MESURE(W-I) TO LIGNE-EXPORT(8:3)
+           MOVE RCI-NOM(W-I) TO LIGNE-EXPORT(12:30)
+           WRITE LIGNE-EXPORT
+       END-PERFORM.
+       MOVE SPACE TO LIGNE-EXPORT.
+       WRITE LIGNE-EXPORT.
+       MOVE SPACE TO LIGNE-EXPORT.
+       MOVE "Preparation:" TO LIGNE-EXPORT(1:12).
+       WRITE LIGNE-EXPORT.
+       MOVE SPACE TO LIGNE-EXPORT.
+       MOVE RECETTE-PREP-LIGNE1 TO LIGNE-EXPORT(3:67).
+       WRITE LIGNE-EXPORT.
+       MOVE SPACE TO LIGNE-EXPORT.
+       MOVE RECETTE-PREP-LIGNE2 TO LIGNE-EXPORT(3:67).
+       WRITE LIGNE-EXPORT.
+       MOVE SPACE TO LIGNE-EXPORT.
+       MOVE RECETTE-PREP-LIGNE3 TO LIGNE-EXPORT(3:67).
+       WRITE LIGNE-EXPORT.
+       MOVE SPACE TO LIGNE-EXPORT.
+       MOVE RECETTE-PREP-LIGNE4 TO LIGNE-EXPORT(3:67).
+       WRITE LIGNE-EXPORT.
+       MOVE SPACE TO LIGNE-EXPORT.
+       MOVE RECETTE-PREP-LIGNE5 TO LIGNE-EXPORT(3:67).
+       WRITE LIGNE-EXPORT.
+       MOVE SPACE TO LIGNE-EXPORT.
+       MOVE RECETTE-PREP-LIGNE6 TO LIGNE-EXPORT(3:67).
+       WRITE LIGNE-EXPORT.
+       MOVE SPACE TO LIGNE-EXPORT.
+       MOVE RECETTE-PREP-LIGNE7 TO LIGNE-EXPORT(3:67).
+       WRITE LIGNE-EXPORT.
+       MOVE SPACE TO LIGNE-EXPORT.
+       MOVE RECETTE-PREP-LIGNE8 TO LIGNE-EXPORT(3:67).
+       WRITE LIGNE-EXPORT.
+       MOVE SPACE TO LIGNE-EXPORT.
+       MOVE RECETTE-PREP-LIGNE9 TO LIGNE-EXPORT(3:67).
+       WRITE LIGNE-EXPORT.
+       MOVE SPACE TO LIGNE-EXPORT.
+       MOVE RECETTE-PREP-LIGNE10 TO LIGNE-EXPORT(3:67).
+       WRITE LIGNE-EXPORT.
+       MOVE SPACE TO LIGNE-EXPORT.
+       MOVE RECETTE-PREP-LIGNE11 TO LIGNE-EXPORT(3:67).
+       WRITE LIGNE-EXPORT.
+       MOVE SPACE TO LIGNE-EXPORT.
+       MOVE RECETTE-PREP-LIGNE12 TO LIGNE-EXPORT(3:67).
+       WRITE LIGNE-EXPORT.
+       MOVE SPACE TO LIGNE-EXPORT.
+       MOVE RECETTE-PREP-LIGNE13 TO LIGNE-EXPORT(3:67).
+       WRITE LIGNE-EXPORT.
+       MOVE SPACE TO LIGNE-EXPORT.
+       MOVE RECETTE-PREP-LIGNE14 TO LIGNE-EXPORT(3:67).
+       WRITE LIGNE-EXPORT.
+       MOVE SPACE TO LIGNE-EXPORT.
+       MOVE RECETTE-PREP-LIGNE15 TO LIGNE-EXPORT(3:67).
+       WRITE LIGNE-EXPORT.
+       MOVE SPACE TO LIGNE-EXPORT.
+       MOVE RECETTE-PREP-LIGNE16 TO LIGNE-EXPORT(3:67).
+       WRITE LIGNE-EXPORT.
+       MOVE SPACE TO LIGNE-EXPORT.
+       MOVE RECETTE-PREP-LIGNE17 TO LIGNE-EXPORT(3:67).
+       WRITE LIGNE-EXPORT.
+       MOVE SPACE TO LIGNE-EXPORT.
+       MOVE RECETTE-PREP-LIGNE18 TO LIGNE-EXPORT(3:67).
+       WRITE LIGNE-EXPORT.
+       MOVE SPACE TO LIGNE-EXPORT.
+       MOVE RECETTE-PREP-LIGNE19 TO LIGNE-EXPORT(3:67).
+       WRITE LIGNE-EXPORT.
+       MOVE SPACE TO LIGNE-EXPORT.
+       MOVE RECETTE-PREP-LIGNE20 TO LIGNE-EXPORT(3:67).
+       WRITE LIGNE-EXPORT.
+       CLOSE EXPORT-RECETTE-FIC.
+       DISPLAY FOND-ECRAN.
+       MOVE "Recette exportee dans RECETTE_IMPRIMER.TXT" TO W-MSG.
+       DISPLAY W-MSG AT 2501.
+       MOVE SPACE TO W-ENTREE.
+       ACCEPT W-ENTREE AT 2580.
+
       ******************************************************************
        14000-AFFICHER-PREP.
        MOVE 5 TO W-NO-LIGNE.
@@ -1214,10 +2202,14 @@
        IF COMM-NBRE = 1
        THEN
            WRITE COMMENTAIRE
+           MOVE "AJOUT COMMENT" TO W-JOURNAL-ACTION
        ELSE IF COMM-NBRE > 1
        THEN
            REWRITE COMMENTAIRE
+           MOVE "MODIF COMMENT" TO W-JOURNAL-ACTION
        END-IF.
+       MOVE COMM-NOM-RECETTE TO W-JOURNAL-NOM.
+       PERFORM 95000-JOURNALISER.
        CLOSE COMMENTAIRES-IDX.
 
       *AFFICHER UN MESSAGE A L'UTILISATEUR CONFIRMANT L'AJOUT DU
@@ -1559,6 +2551,9 @@
        OPEN I-O RECETTES-IDX.
        REWRITE RECETTE.
        CLOSE RECETTES-IDX.
+       MOVE "MODIF RECETTE" TO W-JOURNAL-ACTION.
+       MOVE RECETTE-NOM TO W-JOURNAL-NOM.
+       PERFORM 95000-JOURNALISER.
 
        DISPLAY FOND-ECRAN.
        MOVE "Modification effectuée" TO W-MSG.
@@ -1602,12 +2597,18 @@
        IF W-ENTREE = "O" OR "o"
        THEN
            DELETE RECETTES-IDX
+           MOVE "SUPPR RECETTE" TO W-JOURNAL-ACTION
+           MOVE RECETTE-NOM TO W-JOURNAL-NOM
+           PERFORM 95000-JOURNALISER
       *    SUPPRIMER AUSSI LA RECETTE DANS LE FICHIER DE COMMENTAIRES
            OPEN I-O COMMENTAIRES-IDX
            MOVE RECETTE-NOM TO COMM-NOM-RECETTE
            READ COMMENTAIRES-IDX KEY IS COMM-NOM-RECETTE
            NOT INVALID KEY
                DELETE COMMENTAIRES-IDX
+               MOVE "SUPPR COMMENT" TO W-JOURNAL-ACTION
+               MOVE RECETTE-NOM TO W-JOURNAL-NOM
+               PERFORM 95000-JOURNALISER
            END-READ
            CLOSE COMMENTAIRES-IDX
            DISPLAY FOND-ECRAN
@@ -1624,14 +2625,560 @@
        END-IF.
        CLOSE RECETTES-IDX.
 
+      ******************************************************************
+       90000-IMPORTER-EXPORTER-LOT.
+      *Menu d'importation/exportation en lot des recettes.
+       DISPLAY FOND-ECRAN.
+       DISPLAY "1) Importer des recettes en lot" AT 0825.
+       DISPLAY "2) Exporter les recettes en lot" AT 1025.
+       DISPLAY "Votre choix:" AT 1225.
+       MOVE SPACE TO W-CHOIX-SAUVEGARDE.
+       ACCEPT W-CHOIX-SAUVEGARDE AT 1238.
+       EVALUATE TRUE
+           WHEN W-CHOIX-SAUVEGARDE = "1"
+               PERFORM 90050-IMPORTER-LOT
+           WHEN W-CHOIX-SAUVEGARDE = "2"
+               PERFORM 91000-EXPORTER-LOT
+           WHEN OTHER
+               CONTINUE
+       END-EVALUATE.
+
+      ******************************************************************
+       90050-IMPORTER-LOT.
+      *Importe en lot les recettes decrites dans IMPORT_RECETTES.TXT.
+      *Chaque recette y occupe une ligne d'entete (nom, portions,
+      *categorie, systeme d'unite), suivie de 3 lignes de description,
+      *suivie d'une ligne par ingredient terminee par une ligne
+      *sentinelle (9999 comme quantite, exactement comme la saisie
+      *manuelle d'ingredients se termine en tapant 9999), suivie des
+      *20 lignes de preparation.
+       MOVE 0 TO W-IMPORT-NBRE-AJOUTEES.
+       MOVE 0 TO W-IMPORT-NBRE-DOUBLONS.
+       MOVE 0 TO W-IMPORT-NBRE-ERREURS.
+       MOVE 0 TO W-IND-FIN-FICHIER.
+       OPEN INPUT IMPORT-RECETTE-FIC.
+       READ IMPORT-RECETTE-FIC INTO LIGNE-IMPORT
+           AT END MOVE 1 TO W-IND-FIN-FICHIER
+       END-READ.
+       PERFORM UNTIL W-IND-FIN-FICHIER = 1
+           PERFORM 90100-IMPORTER-UNE-RECETTE
+       END-PERFORM.
+       CLOSE IMPORT-RECETTE-FIC.
+       DISPLAY FOND-ECRAN.
+       MOVE "Importation terminee" TO W-MSG.
+       DISPLAY W-MSG AT 0920.
+       DISPLAY "Recettes ajoutees:" AT 1120.
+       DISPLAY W-IMPORT-NBRE-AJOUTEES AT 1140.
+       DISPLAY "Doublons ignores:" AT 1220.
+       DISPLAY W-IMPORT-NBRE-DOUBLONS AT 1240.
+       DISPLAY "Lignes invalides ignorees:" AT 1320.
+       DISPLAY W-IMPORT-NBRE-ERREURS AT 1350.
+       MOVE SPACE TO W-ENTREE.
+       ACCEPT W-ENTREE AT 2580.
+
+      ******************************************************************
+       90100-IMPORTER-UNE-RECETTE.
+      *LIGNE-IMPORT contient deja la ligne d'entete de la prochaine
+      *recette a importer. Positions 51 a 110 sont reservees (non
+      *utilisees) sur la ligne d'entete: elles alignent cette ligne sur
+      *la meme largeur de 120 caracteres que les lignes d'ingredient
+      *(nom, calories, proteines, glucides, lipides) plus loin dans la
+      *meme recette, pour que LIGNE-IMPORT garde une seule definition
+      *de record quel que soit le type de ligne lue.
+       INITIALIZE RECETTE.
+       MOVE LIGNE-IMPORT(1:50) TO RECETTE-NOM.
+       MOVE LIGNE-IMPORT(111:2) TO RECETTE-NBRE-PERSONNES.
+       MOVE LIGNE-IMPORT(113:1) TO RECETTE-CATEGORIE.
+       MOVE LIGNE-IMPORT(114:1) TO RECETTE-SYSTEME-UNITE.
+
+      *Valider l'entete (memes regles que la saisie manuelle au
+      *paragraphe 40000-SAISIR) : une ligne d'entete tronquee ou mal
+      *formee par le fichier plat ne doit jamais produire une recette
+      *stockee avec un nombre de portions inutilisable.
+       MOVE 1 TO W-IMPORT-LIGNE-VALIDE.
+       IF RECETTE-NBRE-PERSONNES NOT NUMERIC
+       OR RECETTE-NBRE-PERSONNES = 0
+           MOVE 0 TO W-IMPORT-LIGNE-VALIDE
+       END-IF.
+       IF RECETTE-CATEGORIE NOT = "B" AND NOT = "P" AND NOT = "D"
+                            AND NOT = "C"
+                            AND NOT = "b" AND NOT = "p" AND NOT = "d"
+                            AND NOT = "c"
+           MOVE 0 TO W-IMPORT-LIGNE-VALIDE
+       END-IF.
+       IF RECETTE-SYSTEME-UNITE NOT = "U" AND NOT = "M"
+                                AND NOT = "u" AND NOT = "m"
+           MOVE 0 TO W-IMPORT-LIGNE-VALIDE
+       END-IF.
+
+      *Verifier si le nom est deja utilise (meme verification que lors
+      *de la saisie manuelle d'une recette).
+       OPEN I-O RECETTES-IDX.
+       READ RECETTES-IDX KEY IS RECETTE-NOM
+           INVALID KEY MOVE 0 TO W-NOM-DEJA-UTILISE
+           NOT INVALID KEY MOVE 1 TO W-NOM-DEJA-UTILISE
+       END-READ.
+       CLOSE RECETTES-IDX.
+
+      *Lire les 3 lignes de description.
+       READ IMPORT-RECETTE-FIC INTO LIGNE-IMPORT
+           AT END MOVE 1 TO W-IND-FIN-FICHIER
+       END-READ.
+       MOVE LIGNE-IMPORT(1:60) TO RECETTE-DESCRIPTION-LIGNE1.
+       READ IMPORT-RECETTE-FIC INTO LIGNE-IMPORT
+           AT END MOVE 1 TO W-IND-FIN-FICHIER
+       END-READ.
+       MOVE LIGNE-IMPORT(1:60) TO RECETTE-DESCRIPTION-LIGNE2.
+       READ IMPORT-RECETTE-FIC INTO LIGNE-IMPORT
+           AT END MOVE 1 TO W-IND-FIN-FICHIER
+       END-READ.
+       MOVE LIGNE-IMPORT(1:60) TO RECETTE-DESCRIPTION-LIGNE3.
+
+       MOVE 0 TO W-COMPTEUR-INGR.
+       MOVE 0 TO W-IMPORT-FIN-RECETTE.
+       READ IMPORT-RECETTE-FIC INTO LIGNE-IMPORT
+           AT END MOVE 1 TO W-IND-FIN-FICHIER
+                  MOVE 1 TO W-IMPORT-FIN-RECETTE
+       END-READ.
+       PERFORM UNTIL W-IMPORT-FIN-RECETTE = 1
+           IF LIGNE-IMPORT(1:4) = "9999"
+               MOVE 1 TO W-IMPORT-FIN-RECETTE
+           ELSE
+               ADD 1 TO W-COMPTEUR-INGR
+               MOVE LIGNE-IMPORT(1:4) TO RCI-QUANTITE(W-COMPTEUR-INGR)
+               MOVE LIGNE-IMPORT(5:3)
+                                  TO RCI-UNITE-MESURE(W-COMPTEUR-INGR)
+               MOVE LIGNE-IMPORT(8:30) TO RCI-NOM(W-COMPTEUR-INGR)
+               MOVE LIGNE-IMPORT(38:4)
+                                     TO RCI-CALORIES(W-COMPTEUR-INGR)
+               MOVE LIGNE-IMPORT(42:3)
+                                    TO RCI-PROTEINES(W-COMPTEUR-INGR)
+               MOVE LIGNE-IMPORT(45:3)
+                                     TO RCI-GLUCIDES(W-COMPTEUR-INGR)
+               MOVE LIGNE-IMPORT(48:3) TO RCI-LIPIDES(W-COMPTEUR-INGR)
+           END-IF
+           IF W-IMPORT-FIN-RECETTE = 0
+               READ IMPORT-RECETTE-FIC INTO LIGNE-IMPORT
+                   AT END MOVE 1 TO W-IND-FIN-FICHIER
+                          MOVE 1 TO W-IMPORT-FIN-RECETTE
+               END-READ
+           END-IF
+       END-PERFORM.
+       MOVE W-COMPTEUR-INGR TO RECETTE-NBRE-INGREDIENTS.
+
+      *Lire les 20 lignes de preparation.
+       READ IMPORT-RECETTE-FIC INTO LIGNE-IMPORT
+           AT END MOVE 1 TO W-IND-FIN-FICHIER
+       END-READ.
+       MOVE LIGNE-IMPORT(1:67) TO RECETTE-PREP-LIGNE1.
+       READ IMPORT-RECETTE-FIC INTO LIGNE-IMPORT
+           AT END MOVE 1 TO W-IND-FIN-FICHIER
+       END-READ.
+       MOVE LIGNE-IMPORT(1:67) TO RECETTE-PREP-LIGNE2.
+       READ IMPORT-RECETTE-FIC INTO LIGNE-IMPORT
+           AT END MOVE 1 TO W-IND-FIN-FICHIER
+       END-READ.
+       MOVE LIGNE-IMPORT(1:67) TO RECETTE-PREP-LIGNE3.
+       READ IMPORT-RECETTE-FIC INTO LIGNE-IMPORT
+           AT END MOVE 1 TO W-IND-FIN-FICHIER
+       END-READ.
+       MOVE LIGNE-IMPORT(1:67) TO RECETTE-PREP-LIGNE4.
+       READ IMPORT-RECETTE-FIC INTO LIGNE-IMPORT
+           AT END MOVE 1 TO W-IND-FIN-FICHIER
+       END-READ.
+       MOVE LIGNE-IMPORT(1:67) TO RECETTE-PREP-LIGNE5.
+       READ IMPORT-RECETTE-FIC INTO LIGNE-IMPORT
+           AT END MOVE 1 TO W-IND-FIN-FICHIER
+       END-READ.
+       MOVE LIGNE-IMPORT(1:67) TO RECETTE-PREP-LIGNE6.
+       READ IMPORT-RECETTE-FIC INTO LIGNE-IMPORT
+           AT END MOVE 1 TO W-IND-FIN-FICHIER
+       END-READ.
+       MOVE LIGNE-IMPORT(1:67) TO RECETTE-PREP-LIGNE7.
+       READ IMPORT-RECETTE-FIC INTO LIGNE-IMPORT
+           AT END MOVE 1 TO W-IND-FIN-FICHIER
+       END-READ.
+       MOVE LIGNE-IMPORT(1:67) TO RECETTE-PREP-LIGNE8.
+       READ IMPORT-RECETTE-FIC INTO LIGNE-IMPORT
+           AT END MOVE 1 TO W-IND-FIN-FICHIER
+       END-READ.
+       MOVE LIGNE-IMPORT(1:67) TO RECETTE-PREP-LIGNE9.
+       READ IMPORT-RECETTE-FIC INTO LIGNE-IMPORT
+           AT END MOVE 1 TO W-IND-FIN-FICHIER
+       END-READ.
+       MOVE LIGNE-IMPORT(1:67) TO RECETTE-PREP-LIGNE10.
+       READ IMPORT-RECETTE-FIC INTO LIGNE-IMPORT
+           AT END MOVE 1 TO W-IND-FIN-FICHIER
+       END-READ.
+       MOVE LIGNE-IMPORT(1:67) TO RECETTE-PREP-LIGNE11.
+       READ IMPORT-RECETTE-FIC INTO LIGNE-IMPORT
+           AT END MOVE 1 TO W-IND-FIN-FICHIER
+       END-READ.
+       MOVE LIGNE-IMPORT(1:67) TO RECETTE-PREP-LIGNE12.
+       READ IMPORT-RECETTE-FIC INTO LIGNE-IMPORT
+           AT END MOVE 1 TO W-IND-FIN-FICHIER
+       END-READ.
+       MOVE LIGNE-IMPORT(1:67) TO RECETTE-PREP-LIGNE13.
+       READ IMPORT-RECETTE-FIC INTO LIGNE-IMPORT
+           AT END MOVE 1 TO W-IND-FIN-FICHIER
+       END-READ.
+       MOVE LIGNE-IMPORT(1:67) TO RECETTE-PREP-LIGNE14.
+       READ IMPORT-RECETTE-FIC INTO LIGNE-IMPORT
+           AT END MOVE 1 TO W-IND-FIN-FICHIER
+       END-READ.
+       MOVE LIGNE-IMPORT(1:67) TO RECETTE-PREP-LIGNE15.
+       READ IMPORT-RECETTE-FIC INTO LIGNE-IMPORT
+           AT END MOVE 1 TO W-IND-FIN-FICHIER
+       END-READ.
+       MOVE LIGNE-IMPORT(1:67) TO RECETTE-PREP-LIGNE16.
+       READ IMPORT-RECETTE-FIC INTO LIGNE-IMPORT
+           AT END MOVE 1 TO W-IND-FIN-FICHIER
+       END-READ.
+       MOVE LIGNE-IMPORT(1:67) TO RECETTE-PREP-LIGNE17.
+       READ IMPORT-RECETTE-FIC INTO LIGNE-IMPORT
+           AT END MOVE 1 TO W-IND-FIN-FICHIER
+       END-READ.
+       MOVE LIGNE-IMPORT(1:67) TO RECETTE-PREP-LIGNE18.
+       READ IMPORT-RECETTE-FIC INTO LIGNE-IMPORT
+           AT END MOVE 1 TO W-IND-FIN-FICHIER
+       END-READ.
+       MOVE LIGNE-IMPORT(1:67) TO RECETTE-PREP-LIGNE19.
+       READ IMPORT-RECETTE-FIC INTO LIGNE-IMPORT
+           AT END MOVE 1 TO W-IND-FIN-FICHIER
+       END-READ.
+       MOVE LIGNE-IMPORT(1:67) TO RECETTE-PREP-LIGNE20.
+
+       IF W-NOM-DEJA-UTILISE = 1
+           ADD 1 TO W-IMPORT-NBRE-DOUBLONS
+       ELSE IF W-IMPORT-LIGNE-VALIDE = 0
+           ADD 1 TO W-IMPORT-NBRE-ERREURS
+       ELSE
+           OPEN I-O RECETTES-IDX
+           WRITE RECETTE
+           CLOSE RECETTES-IDX
+           ADD 1 TO W-IMPORT-NBRE-AJOUTEES
+           MOVE "AJOUT RECETTE" TO W-JOURNAL-ACTION
+           MOVE RECETTE-NOM TO W-JOURNAL-NOM
+           PERFORM 95000-JOURNALISER
+       END-IF.
+
+      *Lire la ligne d'entete de la prochaine recette, s'il y en a une.
+       IF W-IND-FIN-FICHIER = 0
+           READ IMPORT-RECETTE-FIC INTO LIGNE-IMPORT
+               AT END MOVE 1 TO W-IND-FIN-FICHIER
+           END-READ
+       END-IF.
+
+      ******************************************************************
+       91000-EXPORTER-LOT.
+      *L'exportation ecrase IMPORT_RECETTES.TXT, le meme fichier que
+      *celui lu par 90050-IMPORTER-LOT; confirmer avant d'ecraser un
+      *fichier que l'usager pourrait avoir prepare pour un import.
+       DISPLAY FOND-ECRAN.
+       DISPLAY "Ceci remplacera IMPORT_RECETTES.TXT. Continuer? O/N"
+                                                               AT 0920.
+       MOVE SPACE TO W-ENTREE.
+       PERFORM UNTIL W-ENTREE = "O" OR "o" OR "N" OR "n"
+           MOVE SPACE TO W-ENTREE
+           ACCEPT W-ENTREE AT 0974
+       END-PERFORM.
+       IF W-ENTREE = "O" OR "o"
+           PERFORM 91050-ECRIRE-EXPORT-LOT
+       ELSE
+           DISPLAY FOND-ECRAN
+           MOVE "Exportation annulee" TO W-MSG
+           DISPLAY W-MSG AT 2501
+           MOVE SPACE TO W-ENTREE
+           ACCEPT W-ENTREE AT 2580
+       END-IF.
+
+      ******************************************************************
+       91050-ECRIRE-EXPORT-LOT.
+      *Exporte toutes les recettes du fichier RECETTES-IDX vers
+      *IMPORT_RECETTES.TXT, dans le meme format que celui attendu par
+      *90050-IMPORTER-LOT (un fichier ainsi exporte peut donc etre
+      *reimporte tel quel). Positions 51 a 110 de la ligne d'entete
+      *restent a SPACE (voir la note dans 90100-IMPORTER-UNE-RECETTE).
+       OPEN OUTPUT IMPORT-RECETTE-FIC.
+       OPEN INPUT RECETTES-IDX.
+       MOVE 0 TO W-IND-FIN-FICHIER.
+       READ RECETTES-IDX NEXT RECORD INTO RECETTE
+           AT END MOVE 1 TO W-IND-FIN-FICHIER
+       END-READ.
+       PERFORM UNTIL W-IND-FIN-FICHIER = 1
+           MOVE SPACE TO LIGNE-IMPORT
+           MOVE RECETTE-NOM TO LIGNE-IMPORT(1:50)
+           MOVE RECETTE-NBRE-PERSONNES TO LIGNE-IMPORT(111:2)
+           MOVE RECETTE-CATEGORIE TO LIGNE-IMPORT(113:1)
+           MOVE RECETTE-SYSTEME-UNITE TO LIGNE-IMPORT(114:1)
+           WRITE LIGNE-IMPORT
+           MOVE SPACE TO LIGNE-IMPORT
+           MOVE RECETTE-DESCRIPTION-LIGNE1 TO LIGNE-IMPORT(1:60)
+           WRITE LIGNE-IMPORT
+           MOVE SPACE TO LIGNE-IMPORT
+           MOVE RECETTE-DESCRIPTION-LIGNE2 TO LIGNE-IMPORT(1:60)
+           WRITE LIGNE-IMPORT
+           MOVE SPACE TO LIGNE-IMPORT
+           MOVE RECETTE-DESCRIPTION-LIGNE3 TO LIGNE-IMPORT(1:60)
+           WRITE LIGNE-IMPORT
+           PERFORM VARYING W-I FROM 1 BY 1
+                   UNTIL W-I > RECETTE-NBRE-INGREDIENTS
+               MOVE SPACE TO LIGNE-IMPORT
+               MOVE RCI-QUANTITE(W-I) TO LIGNE-IMPORT(1:4)
+               MOVE RCI-UNITE-MESURE(W-I) TO LIGNE-IMPORT(5:3)
+               MOVE RCI-NOM(W-I) TO LIGNE-IMPORT(8:30)
+               MOVE RCI-CALORIES(W-I) TO LIGNE-IMPORT(38:4)
+               MOVE RCI-PROTEINES(W-I) TO LIGNE-IMPORT(42:3)
+               MOVE RCI-GLUCIDES(W-I) TO LIGNE-IMPORT(45:3)
+               MOVE RCI-LIPIDES(W-I) TO LIGNE-IMPORT(48:3)
+               WRITE LIGNE-IMPORT
+           END-PERFORM
+           MOVE SPACE TO LIGNE-IMPORT
+           MOVE "9999" TO LIGNE-IMPORT(1:4)
+           WRITE LIGNE-IMPORT
+           MOVE SPACE TO LIGNE-IMPORT
+           MOVE RECETTE-PREP-LIGNE1 TO LIGNE-IMPORT(1:67)
+           WRITE LIGNE-IMPORT
+           MOVE SPACE TO LIGNE-IMPORT
+           MOVE RECETTE-PREP-LIGNE2 TO LIGNE-IMPORT(1:67)
+           WRITE LIGNE-IMPORT
+           MOVE SPACE TO LIGNE-IMPORT
+           MOVE RECETTE-PREP-LIGNE3 TO LIGNE-IMPORT(1:67)
+           WRITE LIGNE-IMPORT
+           MOVE SPACE TO LIGNE-IMPORT
+           MOVE RECETTE-PREP-LIGNE4 TO LIGNE-IMPORT(1:67)
+           WRITE LIGNE-IMPORT
+           MOVE SPACE TO LIGNE-IMPORT
+           MOVE RECETTE-PREP-LIGNE5 TO LIGNE-IMPORT(1:67)
+           WRITE LIGNE-IMPORT
+           MOVE SPACE TO LIGNE-IMPORT
+           MOVE RECETTE-PREP-LIGNE6 TO LIGNE-IMPORT(1:67)
+           WRITE LIGNE-IMPORT
+           MOVE SPACE TO LIGNE-IMPORT
+           MOVE RECETTE-PREP-LIGNE7 TO LIGNE-IMPORT(1:67)
+           WRITE LIGNE-IMPORT
+           MOVE SPACE TO LIGNE-IMPORT
+           MOVE RECETTE-PREP-LIGNE8 TO LIGNE-IMPORT(1:67)
+           WRITE LIGNE-IMPORT
+           MOVE SPACE TO LIGNE-IMPORT
+           MOVE RECETTE-PREP-LIGNE9 TO LIGNE-IMPORT(1:67)
+           WRITE LIGNE-IMPORT
+           MOVE SPACE TO LIGNE-IMPORT
+           MOVE RECETTE-PREP-LIGNE10 TO LIGNE-IMPORT(1:67)
+           WRITE LIGNE-IMPORT
+           MOVE SPACE TO LIGNE-IMPORT
+           MOVE RECETTE-PREP-LIGNE11 TO LIGNE-IMPORT(1:67)
+           WRITE LIGNE-IMPORT
+           MOVE SPACE TO LIGNE-IMPORT
+           MOVE RECETTE-PREP-LIGNE12 TO LIGNE-IMPORT(1:67)
+           WRITE LIGNE-IMPORT
+           MOVE SPACE TO LIGNE-IMPORT
+           MOVE RECETTE-PREP-LIGNE13 TO LIGNE-IMPORT(1:67)
+           WRITE LIGNE-IMPORT
+           MOVE SPACE TO LIGNE-IMPORT
+           MOVE RECETTE-PREP-LIGNE14 TO LIGNE-IMPORT(1:67)
+           WRITE LIGNE-IMPORT
+           MOVE SPACE TO LIGNE-IMPORT
+           MOVE RECETTE-PREP-LIGNE15 TO LIGNE-IMPORT(1:67)
+           WRITE LIGNE-IMPORT
+           MOVE SPACE TO LIGNE-IMPORT
+           MOVE RECETTE-PREP-LIGNE16 TO LIGNE-IMPORT(1:67)
+           WRITE LIGNE-IMPORT
+           MOVE SPACE TO LIGNE-IMPORT
+           MOVE RECETTE-PREP-LIGNE17 TO LIGNE-IMPORT(1:67)
+           WRITE LIGNE-IMPORT
+           MOVE SPACE TO LIGNE-IMPORT
+           MOVE RECETTE-PREP-LIGNE18 TO LIGNE-IMPORT(1:67)
+           WRITE LIGNE-IMPORT
+           MOVE SPACE TO LIGNE-IMPORT
+           MOVE RECETTE-PREP-LIGNE19 TO LIGNE-IMPORT(1:67)
+           WRITE LIGNE-IMPORT
+           MOVE SPACE TO LIGNE-IMPORT
+           MOVE RECETTE-PREP-LIGNE20 TO LIGNE-IMPORT(1:67)
+           WRITE LIGNE-IMPORT
+           READ RECETTES-IDX NEXT RECORD INTO RECETTE
+               AT END MOVE 1 TO W-IND-FIN-FICHIER
+           END-READ
+       END-PERFORM.
+       CLOSE RECETTES-IDX.
+       CLOSE IMPORT-RECETTE-FIC.
+       DISPLAY FOND-ECRAN.
+       MOVE "Recettes exportees dans IMPORT_RECETTES.TXT" TO W-MSG.
+       DISPLAY W-MSG AT 2501.
+       MOVE SPACE TO W-ENTREE.
+       ACCEPT W-ENTREE AT 2580.
+
+      ******************************************************************
+       95000-JOURNALISER.
+      *Ajoute une ligne au journal des modifications: date, heure,
+      *action (AJOUT/MODIF/SUPPR RECETTE ou COMMENT) et nom de la
+      *recette touchee. W-JOURNAL-ACTION et W-JOURNAL-NOM doivent etre
+      *remplis par le paragraphe appelant avant le PERFORM.
+       MOVE FUNCTION CURRENT-DATE TO W-JOURNAL-DATE-HEURE.
+       MOVE SPACE TO LIGNE-JOURNAL.
+       MOVE W-JOURNAL-DATE-HEURE(1:8) TO LIGNE-JOURNAL(1:8).
+       MOVE W-JOURNAL-DATE-HEURE(9:6) TO LIGNE-JOURNAL(10:6).
+       MOVE W-JOURNAL-ACTION TO LIGNE-JOURNAL(20:15).
+       MOVE W-JOURNAL-NOM TO LIGNE-JOURNAL(36:50).
+       OPEN EXTEND JOURNAL-FIC.
+       WRITE LIGNE-JOURNAL.
+       CLOSE JOURNAL-FIC.
+
       ******************************************************************
        23000-COPIER-FICHIER.
-       CALL "CBL_COPY_FILE" USING "RECETTES_BACKUP.DAT"
-                                                   "BACKUP\SORTIE.DAT".
+      *Menu de sauvegarde/restauration des fichiers de recettes et de
+      *commentaires.
+       DISPLAY FOND-ECRAN.
+       DISPLAY "1) Sauvegarder les recettes" AT 0825.
+       DISPLAY "2) Restaurer une sauvegarde" AT 1025.
+       DISPLAY "Votre choix:" AT 1225.
+       MOVE SPACE TO W-CHOIX-SAUVEGARDE.
+       ACCEPT W-CHOIX-SAUVEGARDE AT 1238.
+       EVALUATE TRUE
+           WHEN W-CHOIX-SAUVEGARDE = "1"
+               PERFORM 23100-SAUVEGARDER-FICHIERS
+           WHEN W-CHOIX-SAUVEGARDE = "2"
+               PERFORM 23200-RESTAURER-FICHIERS
+           WHEN OTHER
+               CONTINUE
+       END-EVALUATE.
+
+      ******************************************************************
+       23100-SAUVEGARDER-FICHIERS.
+      *Copie RECETTES.DAT et COMMENTAIRES.DAT vers des fichiers de
+      *sauvegarde dates (AAAAMMJJ), sans ecraser les sauvegardes
+      *precedentes: chaque sauvegarde devient une nouvelle generation.
+       MOVE FUNCTION CURRENT-DATE(1:8) TO W-DATE-SAUVEGARDE.
+       MOVE SPACE TO W-NOM-BACKUP-RECETTES.
+       MOVE "RECETTES_" TO W-NOM-BACKUP-RECETTES(1:9).
+       MOVE W-DATE-SAUVEGARDE TO W-NOM-BACKUP-RECETTES(10:8).
+       MOVE ".BAK" TO W-NOM-BACKUP-RECETTES(18:4).
+       MOVE SPACE TO W-NOM-BACKUP-COMMENT.
+       MOVE "COMMENTAIRES_" TO W-NOM-BACKUP-COMMENT(1:13).
+       MOVE W-DATE-SAUVEGARDE TO W-NOM-BACKUP-COMMENT(14:8).
+       MOVE ".BAK" TO W-NOM-BACKUP-COMMENT(22:4).
+
+      *Une sauvegarde de ce jour existe deja si l'on appelle
+      *"Sauvegarder" une seconde fois dans la meme journee; confirmer
+      *avant de l'ecraser plutot que de l'ecraser en silence.
+       MOVE SPACE TO W-ENTREE.
+       CALL "CBL_CHECK_FILE_EXIST" USING W-NOM-BACKUP-RECETTES
+                                          W-DETAILS-FICHIER.
        IF RETURN-CODE = 0
-          MOVE "COPIE EFFECTUEE. " TO W-MSG
-          DISPLAY W-MSG AT 2501
+           DISPLAY FOND-ECRAN
+           DISPLAY "Une sauvegarde existe deja pour aujourd'hui."
+                                                               AT 0920
+           DISPLAY "La remplacer? O/N" AT 1020
+           PERFORM UNTIL W-ENTREE = "O" OR "o" OR "N" OR "n"
+               MOVE SPACE TO W-ENTREE
+               ACCEPT W-ENTREE AT 1038
+           END-PERFORM
        ELSE
-          MOVE "ERREUR DE COPIE: " TO W-MSG
-          DISPLAY W-MSG AT 2501
-          DISPLAY RETURN-CODE 2514.
+           MOVE "O" TO W-ENTREE
+       END-IF.
+
+       DISPLAY FOND-ECRAN.
+       IF W-ENTREE = "N" OR "n"
+           MOVE "Sauvegarde annulee" TO W-MSG
+           DISPLAY W-MSG AT 0920
+       ELSE
+           CALL "CBL_COPY_FILE" USING "RECETTES.DAT"
+                                       W-NOM-BACKUP-RECETTES
+           IF RETURN-CODE = 0
+               CALL "CBL_COPY_FILE" USING "COMMENTAIRES.DAT"
+                                           W-NOM-BACKUP-COMMENT
+           END-IF
+           IF RETURN-CODE = 0
+               MOVE "Sauvegarde effectuee:" TO W-MSG
+               DISPLAY W-MSG AT 0920
+               DISPLAY W-NOM-BACKUP-RECETTES AT 1120
+               DISPLAY W-NOM-BACKUP-COMMENT AT 1220
+           ELSE
+               MOVE "Erreur lors de la sauvegarde" TO W-MSG
+               DISPLAY W-MSG AT 0920
+           END-IF
+       END-IF.
+       MOVE SPACE TO W-ENTREE.
+       ACCEPT W-ENTREE AT 2580.
+
+      ******************************************************************
+       23200-RESTAURER-FICHIERS.
+      *Restaure RECETTES.DAT et COMMENTAIRES.DAT a partir d'une
+      *sauvegarde datee saisie par l'usager (AAAAMMJJ), apres
+      *confirmation puisque cette operation ecrase les fichiers actuels.
+       DISPLAY FOND-ECRAN.
+       DISPLAY "Date de la sauvegarde a restaurer (AAAAMMJJ):" AT 0820.
+       MOVE 0 TO W-DATE-SAUVEGARDE.
+       ACCEPT W-DATE-SAUVEGARDE AT 0868.
+       MOVE SPACE TO W-NOM-BACKUP-RECETTES.
+       MOVE "RECETTES_" TO W-NOM-BACKUP-RECETTES(1:9).
+       MOVE W-DATE-SAUVEGARDE TO W-NOM-BACKUP-RECETTES(10:8).
+       MOVE ".BAK" TO W-NOM-BACKUP-RECETTES(18:4).
+       MOVE SPACE TO W-NOM-BACKUP-COMMENT.
+       MOVE "COMMENTAIRES_" TO W-NOM-BACKUP-COMMENT(1:13).
+       MOVE W-DATE-SAUVEGARDE TO W-NOM-BACKUP-COMMENT(14:8).
+       MOVE ".BAK" TO W-NOM-BACKUP-COMMENT(22:4).
+
+      *Verifier que les DEUX sauvegardes de cette date existent avant
+      *de toucher quoi que ce soit: restaurer RECETTES.DAT seul si
+      *COMMENTAIRES_*.BAK est absent laisserait les deux fichiers
+      *desaccordes.
+       MOVE 0 TO W-SAUVEGARDE-ABSENTE.
+       CALL "CBL_CHECK_FILE_EXIST" USING W-NOM-BACKUP-RECETTES
+                                          W-DETAILS-FICHIER.
+       IF RETURN-CODE NOT = 0
+           MOVE 1 TO W-SAUVEGARDE-ABSENTE
+       END-IF.
+       CALL "CBL_CHECK_FILE_EXIST" USING W-NOM-BACKUP-COMMENT
+                                          W-DETAILS-FICHIER.
+       IF RETURN-CODE NOT = 0
+           MOVE 1 TO W-SAUVEGARDE-ABSENTE
+       END-IF.
+
+       IF W-SAUVEGARDE-ABSENTE = 1
+           DISPLAY FOND-ECRAN
+           MOVE "Sauvegarde introuvable pour cette date" TO W-MSG
+           DISPLAY W-MSG AT 0920
+           MOVE SPACE TO W-ENTREE
+           ACCEPT W-ENTREE AT 2580
+       ELSE
+           DISPLAY "Ceci ecrasera les fichiers actuels. Continuer? O/N"
+                                                               AT 1020
+           MOVE SPACE TO W-ENTREE
+           PERFORM UNTIL W-ENTREE = "O" OR "o" OR "N" OR "n"
+               MOVE SPACE TO W-ENTREE
+               ACCEPT W-ENTREE AT 1074
+           END-PERFORM
+           IF W-ENTREE = "O" OR "o"
+               MOVE 0 TO W-RECETTES-RESTAUREES W-COMMENT-RESTAUREES
+               CALL "CBL_COPY_FILE" USING W-NOM-BACKUP-RECETTES
+                                           "RECETTES.DAT"
+               IF RETURN-CODE = 0
+                   MOVE 1 TO W-RECETTES-RESTAUREES
+                   CALL "CBL_COPY_FILE" USING W-NOM-BACKUP-COMMENT
+                                               "COMMENTAIRES.DAT"
+                   IF RETURN-CODE = 0
+                       MOVE 1 TO W-COMMENT-RESTAUREES
+                   END-IF
+               END-IF
+               DISPLAY FOND-ECRAN
+               IF W-RECETTES-RESTAUREES = 1 AND W-COMMENT-RESTAUREES = 1
+                   MOVE "Restauration effectuee" TO W-MSG
+                   DISPLAY W-MSG AT 0920
+               ELSE IF W-RECETTES-RESTAUREES = 1
+                   MOVE "RECETTES.DAT restaure; COMMENTAIRES.DAT NON"
+                                                               TO W-MSG
+                   DISPLAY W-MSG AT 0920
+               ELSE
+                   MOVE "Erreur: aucun fichier n'a ete restaure"
+                                                               TO W-MSG
+                   DISPLAY W-MSG AT 0920
+               END-IF
+           ELSE
+               DISPLAY FOND-ECRAN
+               MOVE "Restauration annulee" TO W-MSG
+               DISPLAY W-MSG AT 0920
+           END-IF
+       END-IF.
+       MOVE SPACE TO W-ENTREE.
+       ACCEPT W-ENTREE AT 2580.
